@@ -0,0 +1,13 @@
+      *****************************************************************
+      * ERRHDR.cpy - standard error-log record shared by every program
+      * in the toolset, written to the common error log (ERRLOG.DAT) so
+      * bad input and unexpected conditions land in one place instead
+      * of being handled five different inconsistent ways.
+      *****************************************************************
+       01  ERROR-LOG-FIELDS.
+           05  ERR-PROGRAM-NAME  PIC X(12).
+           05  ERR-DATE          PIC 9(8).
+           05  ERR-TIME          PIC 9(8).
+           05  ERR-OPERATOR-ID   PIC X(8).
+           05  ERR-MESSAGE       PIC X(40).
+       01  WS-ERRLOG-STATUS PIC XX.

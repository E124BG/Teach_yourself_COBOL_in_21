@@ -0,0 +1,12 @@
+      *****************************************************************
+      * JOBHDR.cpy - standard job-header record shared by every program
+      * in the toolset, written to the common run log (RUNLOG.DAT) so
+      * the day's run history can be seen across all five programs in
+      * one place.
+      *****************************************************************
+       01  JOB-HEADER-REC.
+           05  JH-PROGRAM-NAME  PIC X(12).
+           05  JH-RUN-DATE      PIC 9(8).
+           05  JH-RUN-TIME      PIC 9(8).
+           05  JH-OPERATOR-ID   PIC X(8).
+       01  WS-RUNLOG-STATUS PIC XX.

@@ -6,31 +6,224 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YESNO01.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YESNO-AUDIT-FILE ASSIGN TO "YESNOAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT YESNO-TRANS-FILE ASSIGN TO "YESNOTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT YESNO-CHECKPOINT-FILE ASSIGN TO "YESNOCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT YESNO-QUESTION-FILE ASSIGN TO "YESNOQST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUESTION-STATUS.
+           SELECT YESNO-SUMMARY-FILE ASSIGN TO "YESNOSUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY joblogsel.
+           COPY errlogsel.
+           COPY jobstatsel.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  YESNO-AUDIT-FILE.
+       01  YESNO-AUDIT-REC PIC X(60).
+
+      *One yes/no answer per record, for an unattended batch run.
+       FD  YESNO-TRANS-FILE.
+       01  YESNO-TRANS-REC PIC X(3).
+
+      *Records the last batch record fully posted, so a restart after
+      *a mid-run abend can resume instead of reprocessing from record 1.
+       FD  YESNO-CHECKPOINT-FILE.
+       01  YESNO-CHECKPOINT-REC.
+           05  CKPT-LAST-REC PIC 9(7).
+
+      *One checklist question per record (e.g. an end-of-shift list).
+       FD  YESNO-QUESTION-FILE.
+       01  YESNO-QUESTION-REC PIC X(60).
+
+      *One line per answered question, for the whole survey pass.
+       FD  YESNO-SUMMARY-FILE.
+       01  YESNO-SUMMARY-REC PIC X(80).
+
+       COPY joblogfd.
+       COPY errlogfd.
+       COPY jobstatfd.
 
            WORKING-STORAGE SECTION.
 
-       01  YES-OR-NO PIC X.
+       01  YES-OR-NO PIC X(3).
+       01  WS-OPERATOR-ID PIC X(8).
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-CURRENT-DATE PIC 9(8).
+       01  WS-CURRENT-TIME PIC 9(8).
+
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-CKPT-STATUS PIC XX.
+       01  WS-END-OF-TRANS-SWITCH PIC X VALUE "N".
+       01  WS-REC-NUMBER PIC 9(7) VALUE 0.
+       01  WS-RESTART-REC PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 99 VALUE 5.
+
+       01  WS-QUESTION-STATUS PIC XX.
+       01  WS-END-OF-QSTN-SWITCH PIC X VALUE "N".
+       01  WS-QSTN-SEQ PIC 9(3) VALUE 0.
+
+       COPY jobhdr.
+       COPY errhdr.
+       COPY jobstathdr.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
-           PERFORM GET-USER-INPUT.
-           PERFORM CONVERT-LOWERCASE-TO-UPPER.
-           PERFORM DISPLAY-ANSWER.
+      * A question file takes priority (an attended checklist run);
+      * then a batch transaction file of Y/N answers runs unattended,
+      * the same way ADDITION and MULT-TABLE sense their own batch
+      * files; an operator-ID prompt would hang an unattended run, so
+      * batch runs log under "BATCH" instead of prompting for one.
+           OPEN INPUT YESNO-QUESTION-FILE.
+           IF WS-QUESTION-STATUS IS EQUAL TO "00"
+               PERFORM GET-OPERATOR-ID
+           ELSE
+               OPEN INPUT YESNO-TRANS-FILE
+               IF WS-TRANS-STATUS IS EQUAL TO "00"
+                   MOVE "BATCH" TO WS-OPERATOR-ID
+               ELSE
+                   PERFORM GET-OPERATOR-ID
+               END-IF
+           END-IF.
+           MOVE "YESNO01" TO JH-PROGRAM-NAME.
+           MOVE WS-OPERATOR-ID TO JH-OPERATOR-ID.
+           PERFORM WRITE-JOB-HEADER-LOG.
+           IF WS-QUESTION-STATUS IS EQUAL TO "00"
+               PERFORM RUN-SURVEY-MODE
+           ELSE
+               IF WS-TRANS-STATUS IS EQUAL TO "00"
+                   PERFORM RUN-BATCH-MODE
+               ELSE
+                   PERFORM GET-USER-INPUT
+                   PERFORM CONVERT-LOWERCASE-TO-UPPER
+                   PERFORM DISPLAY-ANSWER
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
 
        PROGRAM-DONE.
-           STOP RUN.
+      *Marks this run complete on the shared job-status file, so
+      *HELLO's operator console stops showing YESNO01 as outstanding.
+           MOVE "YESNO01" TO JS-PROGRAM-NAME.
+           PERFORM WRITE-JOB-STATUS.
+      *GOBACK acts as STOP RUN when run standalone, and returns control
+      *to MAINMENU when CALLed from it.
+           GOBACK.
+
+      *Processes every transaction in YESNOTRN.DAT, skipping whatever
+      *was already posted before the last checkpoint so a restart after
+      *an abend doesn't reprocess completed transactions.
+       RUN-BATCH-MODE.
+           PERFORM READ-CHECKPOINT.
+           PERFORM READ-NEXT-TRANSACTION.
+           PERFORM UNTIL WS-END-OF-TRANS-SWITCH IS EQUAL TO "Y"
+               ADD 1 TO WS-REC-NUMBER
+               IF WS-REC-NUMBER > WS-RESTART-REC
+                   MOVE YESNO-TRANS-REC TO YES-OR-NO
+                   PERFORM CONVERT-LOWERCASE-TO-UPPER
+                   PERFORM DISPLAY-ANSWER
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF FUNCTION MOD(WS-REC-NUMBER WS-CHECKPOINT-INTERVAL)
+                           IS EQUAL TO 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+               PERFORM READ-NEXT-TRANSACTION
+           END-PERFORM.
+           CLOSE YESNO-TRANS-FILE.
+      *Run completed clean - reset the checkpoint so the next fresh
+      *batch file starts from record 1 instead of skipping ahead.
+           MOVE 0 TO WS-REC-NUMBER.
+           PERFORM WRITE-CHECKPOINT.
+
+       READ-NEXT-TRANSACTION.
+           READ YESNO-TRANS-FILE
+               AT END MOVE "Y" TO WS-END-OF-TRANS-SWITCH.
+
+      *Runs a full yes/no checklist (e.g. an end-of-shift list) from
+      *YESNOQST.DAT in one pass, writing every answer to the
+      *response-summary file as well as the usual audit trail.
+       RUN-SURVEY-MODE.
+           OPEN OUTPUT YESNO-SUMMARY-FILE.
+           PERFORM READ-NEXT-QUESTION.
+           PERFORM UNTIL WS-END-OF-QSTN-SWITCH IS EQUAL TO "Y"
+               ADD 1 TO WS-QSTN-SEQ
+               DISPLAY YESNO-QUESTION-REC
+               PERFORM GET-USER-INPUT
+               PERFORM CONVERT-LOWERCASE-TO-UPPER
+               PERFORM DISPLAY-ANSWER
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-SUMMARY-RECORD
+               PERFORM READ-NEXT-QUESTION
+           END-PERFORM.
+           CLOSE YESNO-QUESTION-FILE.
+           CLOSE YESNO-SUMMARY-FILE.
+
+       READ-NEXT-QUESTION.
+           READ YESNO-QUESTION-FILE
+               AT END MOVE "Y" TO WS-END-OF-QSTN-SWITCH.
+
+       WRITE-SUMMARY-RECORD.
+           MOVE SPACES TO YESNO-SUMMARY-REC.
+           STRING WS-QSTN-SEQ       DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  YESNO-QUESTION-REC DELIMITED BY SIZE
+                  " - "             DELIMITED BY SIZE
+                  YES-OR-NO         DELIMITED BY SIZE
+                  INTO YESNO-SUMMARY-REC.
+           WRITE YESNO-SUMMARY-REC.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-REC.
+           OPEN INPUT YESNO-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS IS EQUAL TO "00"
+               READ YESNO-CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS IS EQUAL TO "00"
+                   MOVE CKPT-LAST-REC TO WS-RESTART-REC
+               END-IF
+               CLOSE YESNO-CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-REC IS GREATER THAN 0
+               DISPLAY "RESUMING AFTER RECORD " WS-RESTART-REC.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-REC-NUMBER TO CKPT-LAST-REC.
+           OPEN OUTPUT YESNO-CHECKPOINT-FILE.
+           WRITE YESNO-CHECKPOINT-REC.
+           CLOSE YESNO-CHECKPOINT-FILE.
+
+       GET-OPERATOR-ID.
+           DISPLAY "Enter your operator ID.".
+           ACCEPT WS-OPERATOR-ID.
 
        GET-USER-INPUT.
-           DISPLAY "Please enter Y or N.".
+           DISPLAY "Please enter Y, N, YES, NO, 1 or 0.".
            ACCEPT YES-OR-NO.
 
+      *Normalizes full words and digit shortcuts (and a couple of common
+      *typos) down to a plain Y/N so DISPLAY-ANSWER never has to see them.
        CONVERT-LOWERCASE-TO-UPPER.
-           IF YES-OR-NO IS EQUAL "y"
-               MOVE "Y" TO YES-OR-NO
-           ELSE IF YES-OR-NO IS EQUAL "n"
-               MOVE "N" TO YES-OR-NO.
+           MOVE FUNCTION UPPER-CASE(YES-OR-NO) TO YES-OR-NO.
+           EVALUATE YES-OR-NO
+               WHEN "Y" WHEN "YE" WHEN "YES" WHEN "1"
+                   MOVE "Y" TO YES-OR-NO
+               WHEN "N" WHEN "NO" WHEN "0"
+                   MOVE "N" TO YES-OR-NO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
 
        DISPLAY-ANSWER.
            IF YES-OR-NO IS EQUAL "Y"
@@ -38,4 +231,32 @@
            ELSE IF YES-OR-NO IS EQUAL "N"
                DISPLAY "You answered No."
            ELSE
-               DISPLAY "Try entering Y or N.".
+               DISPLAY "Try entering Y or N."
+               MOVE "YESNO01" TO ERR-PROGRAM-NAME
+               MOVE WS-OPERATOR-ID TO ERR-OPERATOR-ID
+               MOVE "UNRECOGNIZED YES/NO ENTRY" TO ERR-MESSAGE
+               PERFORM WRITE-ERROR-LOG.
+
+      *Appends a timestamped, operator-stamped line for every response so
+      *approval-style confirmations leave a record for sign-off.
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN EXTEND YESNO-AUDIT-FILE.
+           IF WS-AUDIT-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT YESNO-AUDIT-FILE.
+           MOVE SPACES TO YESNO-AUDIT-REC.
+           STRING WS-OPERATOR-ID  DELIMITED BY SPACE
+                  " "             DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  YES-OR-NO       DELIMITED BY SIZE
+                  INTO YESNO-AUDIT-REC.
+           WRITE YESNO-AUDIT-REC.
+           CLOSE YESNO-AUDIT-FILE.
+
+       COPY joblogw.
+       COPY errlogw.
+       COPY jobstatw.

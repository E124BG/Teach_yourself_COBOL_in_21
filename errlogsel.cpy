@@ -0,0 +1,7 @@
+      *****************************************************************
+      * ERRLOGSEL.cpy - FILE-CONTROL entry for the common error log,
+      * COPYed into each program that writes an error record.
+      *****************************************************************
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.

@@ -0,0 +1,23 @@
+      *****************************************************************
+      * JOBSTATW.cpy - appends one JOB-STATUS-FIELDS line to the common
+      * job-status file. Set JS-PROGRAM-NAME, then PERFORM
+      * WRITE-JOB-STATUS as the last thing a program does before it
+      * ends. COPYed into the PROCEDURE DIVISION of each program that
+      * reports its own completion.
+      *****************************************************************
+       WRITE-JOB-STATUS.
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT JS-RUN-TIME FROM TIME.
+           OPEN EXTEND JOB-STATUS-FILE.
+           IF WS-JOBSTAT-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT JOB-STATUS-FILE
+           END-IF.
+           MOVE SPACES TO JOB-STATUS-REC.
+           STRING JS-PROGRAM-NAME DELIMITED BY SPACE
+                  " "             DELIMITED BY SIZE
+                  JS-RUN-DATE     DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  JS-RUN-TIME     DELIMITED BY SIZE
+                  INTO JOB-STATUS-REC.
+           WRITE JOB-STATUS-REC.
+           CLOSE JOB-STATUS-FILE.

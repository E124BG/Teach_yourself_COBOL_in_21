@@ -0,0 +1,12 @@
+      *****************************************************************
+      * JOBSTATHDR.cpy - standard job-status record shared by every
+      * program in the toolset, appended to the common job-status file
+      * (JOBSTAT.DAT) when a program finishes, so HELLO's operator
+      * console can tell which of the day's batch jobs are still
+      * outstanding.
+      *****************************************************************
+       01  JOB-STATUS-FIELDS.
+           05  JS-PROGRAM-NAME  PIC X(12).
+           05  JS-RUN-DATE      PIC 9(8).
+           05  JS-RUN-TIME      PIC 9(8).
+       01  WS-JOBSTAT-STATUS PIC XX.

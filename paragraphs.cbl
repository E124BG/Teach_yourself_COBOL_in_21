@@ -5,19 +5,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PARAGRAPHS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EMP-CHANGE-LOG ASSIGN TO "EMPCHG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHANGE-STATUS.
+      *Presence of this trigger file (dropped by the nightly scheduler)
+      *switches the run from the interactive lookup to an unattended
+      *export of the whole master file, the same file-presence idiom
+      *ADDITION and MULT-TABLE use for their own batch modes.
+           SELECT EMP-EXPORT-FILE ASSIGN TO "EMPEXPRQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-REQ-STATUS.
+           SELECT HR-FEED-FILE ASSIGN TO "EMPHRFD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY joblogsel.
+           COPY errlogsel.
+           COPY jobstatsel.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-REC.
+           05  EMP-ID   PIC X(6).
+           05  EMP-NAME PIC X(10).
+
+      *Before/after trail for corrected name records, so a silent
+      *change is never the only record of what an employee's name was.
+       FD  EMP-CHANGE-LOG.
+       01  EMP-CHANGE-REC PIC X(60).
+
+      *Empty trigger file - its presence, not its content, starts export.
+       FD  EMP-EXPORT-FILE.
+       01  EMP-EXPORT-REC PIC X(1).
+
+      *Fixed-width layout the HR feeder system's nightly upload expects.
+       FD  HR-FEED-FILE.
+       01  HR-FEED-REC.
+           05  HR-EMP-ID      PIC X(6).
+           05  HR-EMP-NAME    PIC X(10).
+           05  HR-EXPORT-DATE PIC 9(8).
+
+       COPY joblogfd.
+       COPY errlogfd.
+       COPY jobstatfd.
 
        WORKING-STORAGE SECTION.
 
        01  USER-NAME PIC X(10).
+       01  WS-EMPLOYEE-ID PIC X(6).
+       01  WS-EMP-STATUS PIC XX.
+
+       01  WS-CHANGE-STATUS PIC XX.
+       01  WS-CORRECT-ANSWER PIC X(3).
+       01  WS-OLD-NAME PIC X(10).
+       01  WS-CHANGE-DATE PIC 9(8).
+       01  WS-CHANGE-TIME PIC 9(8).
+
+       01  WS-EXPORT-REQ-STATUS PIC XX.
+       01  WS-EXPORT-DATE PIC 9(8).
+       01  WS-END-OF-EXPORT-SWITCH PIC X VALUE "N".
+
+       COPY jobhdr.
+       COPY errhdr.
+       COPY jobstathdr.
 
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           MOVE "PARAGRAPHS" TO JH-PROGRAM-NAME.
+           MOVE "BATCH" TO JH-OPERATOR-ID.
+           PERFORM WRITE-JOB-HEADER-LOG.
+           PERFORM OPEN-EMPLOYEE-MASTER.
+           OPEN INPUT EMP-EXPORT-FILE.
+           IF WS-EXPORT-REQ-STATUS IS EQUAL TO "00"
+               CLOSE EMP-EXPORT-FILE
+               PERFORM RUN-NIGHTLY-EXPORT
+               PERFORM PROGRAM-DONE
+           END-IF.
       *This is a paragraph
        GET-USER-INPUT.
-           DISPLAY "What is your name? "
-           ACCEPT USER-NAME.
+           DISPLAY "Enter employee ID: "
+           ACCEPT WS-EMPLOYEE-ID.
+           MOVE WS-EMPLOYEE-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   PERFORM ADD-NEW-EMPLOYEE
+               NOT INVALID KEY
+                   MOVE EMP-NAME TO USER-NAME
+                   PERFORM MAINTAIN-EMPLOYEE-RECORD
+           END-READ.
 
       *This is another paragraph
        PRINT-USER-INPUT.
@@ -25,5 +107,106 @@
            DISPLAY "Hello, " USER-NAME.
 
        PROGRAM-DONE.
-      *STOP RUN is good practice, even if some compilers will stop at the end of the program automatically.
-           STOP RUN.
+           CLOSE EMPLOYEE-MASTER.
+      *Marks this run complete on the shared job-status file, so
+      *HELLO's operator console stops showing PARAGRAPHS as outstanding.
+           MOVE "PARAGRAPHS" TO JS-PROGRAM-NAME.
+           PERFORM WRITE-JOB-STATUS.
+      *GOBACK acts as STOP RUN when run standalone, and returns control
+      *to MAINMENU when CALLed from it.
+           GOBACK.
+
+      *Looks the employee up in the master file keyed by employee ID
+      *instead of re-asking the full name on every run.
+       OPEN-EMPLOYEE-MASTER.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-EMP-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           IF WS-EMP-STATUS IS NOT EQUAL TO "00"
+               MOVE "PARAGRAPHS" TO ERR-PROGRAM-NAME
+               MOVE "BATCH" TO ERR-OPERATOR-ID
+               MOVE "EMPLOYEE MASTER OPEN ERROR" TO ERR-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+           END-IF.
+
+       ADD-NEW-EMPLOYEE.
+           DISPLAY "Employee ID not on file - what is your name? "
+           ACCEPT USER-NAME.
+           MOVE WS-EMPLOYEE-ID TO EMP-ID.
+           MOVE USER-NAME TO EMP-NAME.
+           WRITE EMPLOYEE-REC.
+
+      *Offers to correct an existing employee's name on file, logging
+      *the before and after values instead of changing it silently.
+       MAINTAIN-EMPLOYEE-RECORD.
+           DISPLAY "Correct this name? (Y/N): "
+           ACCEPT WS-CORRECT-ANSWER.
+           MOVE FUNCTION UPPER-CASE(WS-CORRECT-ANSWER)
+               TO WS-CORRECT-ANSWER.
+           IF WS-CORRECT-ANSWER(1:1) IS EQUAL TO "Y"
+               MOVE EMP-NAME TO WS-OLD-NAME
+               DISPLAY "Enter corrected name: "
+               ACCEPT USER-NAME
+               MOVE USER-NAME TO EMP-NAME
+               REWRITE EMPLOYEE-REC
+               PERFORM WRITE-CHANGE-LOG
+           END-IF.
+
+       WRITE-CHANGE-LOG.
+           ACCEPT WS-CHANGE-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CHANGE-TIME FROM TIME.
+           OPEN EXTEND EMP-CHANGE-LOG.
+           IF WS-CHANGE-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT EMP-CHANGE-LOG
+           END-IF.
+           MOVE SPACES TO EMP-CHANGE-REC.
+           STRING EMP-ID         DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WS-OLD-NAME    DELIMITED BY SIZE
+                  " -> "         DELIMITED BY SIZE
+                  EMP-NAME       DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WS-CHANGE-DATE DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WS-CHANGE-TIME DELIMITED BY SIZE
+                  INTO EMP-CHANGE-REC.
+           WRITE EMP-CHANGE-REC.
+           CLOSE EMP-CHANGE-LOG.
+
+      *Unattended export of the whole master file in the HR feeder's
+      *fixed-width layout, browsing EMPLOYEE-MASTER from the top by key
+      *instead of asking for one employee ID at a time.
+       RUN-NIGHTLY-EXPORT.
+           ACCEPT WS-EXPORT-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT HR-FEED-FILE.
+           MOVE LOW-VALUES TO EMP-ID.
+           START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY MOVE "Y" TO WS-END-OF-EXPORT-SWITCH
+           END-START.
+           PERFORM READ-NEXT-EMPLOYEE.
+           PERFORM UNTIL WS-END-OF-EXPORT-SWITCH IS EQUAL TO "Y"
+               PERFORM WRITE-HR-FEED-RECORD
+               PERFORM READ-NEXT-EMPLOYEE
+           END-PERFORM.
+           CLOSE HR-FEED-FILE.
+
+       READ-NEXT-EMPLOYEE.
+           IF WS-END-OF-EXPORT-SWITCH IS NOT EQUAL TO "Y"
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END MOVE "Y" TO WS-END-OF-EXPORT-SWITCH
+               END-READ
+           END-IF.
+
+       WRITE-HR-FEED-RECORD.
+           MOVE SPACES TO HR-FEED-REC.
+           MOVE EMP-ID TO HR-EMP-ID.
+           MOVE EMP-NAME TO HR-EMP-NAME.
+           MOVE WS-EXPORT-DATE TO HR-EXPORT-DATE.
+           WRITE HR-FEED-REC.
+
+       COPY joblogw.
+       COPY errlogw.
+       COPY jobstatw.

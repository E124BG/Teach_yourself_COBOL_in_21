@@ -13,61 +13,301 @@
 000700* the values 1 through 12.
 000800*--------------------------------------------------
 000900 ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-RPT-FILE ASSIGN TO "MULTRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MULT-REQ-FILE ASSIGN TO "MULTREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+      *Externally supplied known-good products, cross-footed against
+      *what CALCULATE-AND-DISPLAY actually computes so a bad night's
+      *run is caught by a balance check instead of by someone noticing
+      *the multiplication looks wrong.
+           SELECT MULT-ANSWER-FILE ASSIGN TO "MULTANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANSWER-STATUS.
+           SELECT MULT-RECON-FILE ASSIGN TO "MULTRECN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY joblogsel.
+           COPY errlogsel.
+           COPY jobstatsel.
+
 001000 DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-RPT-FILE.
+       01  MULT-RPT-REC PIC X(60).
+
+       FD  MULT-REQ-FILE.
+       01  MULT-REQ-REC.
+           05  REQ-TABLE-NUMBER     PIC 99.
+           05  REQ-START-MULTIPLIER PIC 99.
+           05  REQ-END-MULTIPLIER   PIC 99.
+
+      *One known-good (table, multiplier, product) triple per record.
+       FD  MULT-ANSWER-FILE.
+       01  MULT-ANSWER-REC.
+           05  ANS-TABLE-NUMBER PIC 99.
+           05  ANS-MULTIPLIER   PIC 99.
+           05  ANS-PRODUCT      PIC 9999.
+
+      *Pass/fail control report for the reconciliation run.
+       FD  MULT-RECON-FILE.
+       01  MULT-RECON-REC PIC X(60).
+
+       COPY joblogfd.
+       COPY errlogfd.
+       COPY jobstatfd.
+
 001100 WORKING-STORAGE SECTION.
 001200
+       01 WS-PAGE-NUMBER PIC 99 VALUE 1.
+       01 WS-LINES-ON-PAGE PIC 99 VALUE 0.
+       01 WS-REQ-STATUS PIC XX.
+       01 WS-END-OF-REQ-SWITCH PIC X VALUE "N".
+
+       01 WS-ANSWER-STATUS PIC XX.
+       01 WS-RECON-MODE-SWITCH PIC X VALUE "N".
+       01 WS-END-OF-ANS-SWITCH PIC X VALUE "N".
+       01 WS-RECON-PASS-COUNT PIC 9(5) VALUE 0.
+       01 WS-RECON-FAIL-COUNT PIC 9(5) VALUE 0.
+
+       COPY jobhdr.
+       COPY errhdr.
+       COPY jobstathdr.
+
 001300 01 A-NUMBER PIC 99.
 001400 01 THE-MULTIPLIER PIC 999.
-       01 NB-OF-LINES PIC 99.
+       01 START-MULTIPLIER PIC 99.
+       01 END-MULTIPLIER PIC 99.
+       01 LINE-COUNT PIC 99.
 001500 01 THE-PRODUCT PIC 9999.
-       01 SCREEN-LINES PIC 99.
-
-       01 DUMMY-TO-WAIT PIC X.
 001600
+       01 WS-VALID-ENTRY-SWITCH PIC X.
 001700 PROCEDURE DIVISION.
 001800* LEVEL 1 ROUTINES
 001900 PROGRAM-BEGIN.
-002000 PERFORM PROGRAM-INITIALIZATION.
-002100 PERFORM GET-TABLE-NUMBER.
-       PERFORM GET-NB-OF-LINES.
-002200 PERFORM DISPLAY-THE-TABLE.
+      * If a batch request file listing (table number, line count) pairs
+      * is present, run the whole list unattended into one combined
+      * report; otherwise fall back to the original single ACCEPT-driven
+      * table, the same way ADDITION senses its own batch transaction file.
+           MOVE "MULT-TABLE" TO JH-PROGRAM-NAME.
+           MOVE "BATCH" TO JH-OPERATOR-ID.
+           PERFORM WRITE-JOB-HEADER-LOG.
+           OPEN INPUT MULT-REQ-FILE.
+      * A known-answer file, if supplied, turns on reconciliation for
+      * every product this run computes, whether the table came from
+      * the batch request list or a single interactive ACCEPT.
+           OPEN INPUT MULT-ANSWER-FILE.
+           IF WS-ANSWER-STATUS IS EQUAL TO "00"
+               MOVE "Y" TO WS-RECON-MODE-SWITCH
+               OPEN OUTPUT MULT-RECON-FILE
+               PERFORM READ-NEXT-ANSWER
+           END-IF.
+           PERFORM PROGRAM-INITIALIZATION.
+           IF WS-REQ-STATUS IS EQUAL TO "00"
+               PERFORM RUN-BATCH-LIST-MODE
+           ELSE
+002100         PERFORM GET-TABLE-NUMBER
+               PERFORM GET-START-MULTIPLIER
+               PERFORM GET-END-MULTIPLIER
+002200         PERFORM DISPLAY-THE-TABLE
+           END-IF.
 002300
 002400 PROGRAM-DONE.
-002500 STOP RUN.
+           CLOSE MULT-RPT-FILE.
+           IF WS-RECON-MODE-SWITCH IS EQUAL TO "Y"
+               PERFORM WRITE-RECON-SUMMARY
+               CLOSE MULT-ANSWER-FILE
+               CLOSE MULT-RECON-FILE
+           END-IF.
+      *Marks this run complete on the shared job-status file, so
+      *HELLO's operator console stops showing MULT-TABLE as outstanding.
+           MOVE "MULT-TABLE" TO JS-PROGRAM-NAME.
+           PERFORM WRITE-JOB-STATUS.
+      *GOBACK acts as STOP RUN when run standalone, and returns control
+      *to MAINMENU when CALLed from it.
+002500 GOBACK.
 002600
 002700* LEVEL 2 ROUTINES
 002800 PROGRAM-INITIALIZATION.
 002900 MOVE 0 TO THE-MULTIPLIER.
-       MOVE 0 TO SCREEN-LINES.
+           OPEN OUTPUT MULT-RPT-FILE.
 003000
 003100 GET-TABLE-NUMBER.
-003200 DISPLAY
-003300 "Which multiplication table (01-99)?".
-003400 ACCEPT A-NUMBER.
-
-       GET-NB-OF-LINES.
-           DISPLAY
-           "How many lines of the table should be displayed (0-99) ?".
-           ACCEPT NB-OF-LINES.
+           MOVE "N" TO WS-VALID-ENTRY-SWITCH.
+           PERFORM UNTIL WS-VALID-ENTRY-SWITCH IS EQUAL TO "Y"
+003200         DISPLAY
+003300         "Which multiplication table (01-99)?"
+003400         ACCEPT A-NUMBER
+               IF A-NUMBER IS NUMERIC AND A-NUMBER > 0
+                   MOVE "Y" TO WS-VALID-ENTRY-SWITCH
+               ELSE
+                   DISPLAY "Invalid entry - enter 01 to 99."
+                   MOVE "MULT-TABLE" TO ERR-PROGRAM-NAME
+                   MOVE JH-OPERATOR-ID TO ERR-OPERATOR-ID
+                   MOVE "INVALID TABLE NUMBER ENTRY" TO ERR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+               END-IF
+           END-PERFORM.
+
+      *Start multiplier lets training staff pull a partial range (e.g.
+      *5-through-9) instead of always starting the table at 1.
+       GET-START-MULTIPLIER.
+           MOVE "N" TO WS-VALID-ENTRY-SWITCH.
+           PERFORM UNTIL WS-VALID-ENTRY-SWITCH IS EQUAL TO "Y"
+               DISPLAY
+               "Start at which multiplier (01-99)?"
+               ACCEPT START-MULTIPLIER
+               IF START-MULTIPLIER IS NUMERIC AND START-MULTIPLIER > 0
+                   MOVE "Y" TO WS-VALID-ENTRY-SWITCH
+               ELSE
+                   DISPLAY "Invalid entry - enter 01 to 99."
+                   MOVE "MULT-TABLE" TO ERR-PROGRAM-NAME
+                   MOVE JH-OPERATOR-ID TO ERR-OPERATOR-ID
+                   MOVE "INVALID START MULTIPLIER ENTRY" TO ERR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+               END-IF
+           END-PERFORM.
+
+       GET-END-MULTIPLIER.
+           MOVE "N" TO WS-VALID-ENTRY-SWITCH.
+           PERFORM UNTIL WS-VALID-ENTRY-SWITCH IS EQUAL TO "Y"
+               DISPLAY
+               "End at which multiplier (01-99)?"
+               ACCEPT END-MULTIPLIER
+               IF END-MULTIPLIER IS NUMERIC
+                       AND END-MULTIPLIER >= START-MULTIPLIER
+                   MOVE "Y" TO WS-VALID-ENTRY-SWITCH
+               ELSE
+                   DISPLAY "Invalid entry - enter a value >= start."
+                   MOVE "MULT-TABLE" TO ERR-PROGRAM-NAME
+                   MOVE JH-OPERATOR-ID TO ERR-OPERATOR-ID
+                   MOVE "INVALID END MULTIPLIER ENTRY" TO ERR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+               END-IF
+           END-PERFORM.
 003500
+       RUN-BATCH-LIST-MODE.
+           PERFORM READ-NEXT-REQUEST.
+           PERFORM UNTIL WS-END-OF-REQ-SWITCH IS EQUAL TO "Y"
+               MOVE REQ-TABLE-NUMBER TO A-NUMBER
+               MOVE REQ-START-MULTIPLIER TO START-MULTIPLIER
+               MOVE REQ-END-MULTIPLIER TO END-MULTIPLIER
+               PERFORM DISPLAY-THE-TABLE
+               PERFORM READ-NEXT-REQUEST
+           END-PERFORM.
+           CLOSE MULT-REQ-FILE.
+
+       READ-NEXT-REQUEST.
+           READ MULT-REQ-FILE
+               AT END MOVE "Y" TO WS-END-OF-REQ-SWITCH.
+
 003600 DISPLAY-THE-TABLE.
+           COMPUTE THE-MULTIPLIER = START-MULTIPLIER - 1.
+           COMPUTE LINE-COUNT = END-MULTIPLIER - START-MULTIPLIER + 1.
 003700 DISPLAY "The " A-NUMBER "s table first line(s) are:".
+           PERFORM WRITE-REPORT-HEADER.
       * PERFORM can be used with "X TIMES" in order to perform multiple times a paragraph.
-003800 PERFORM CALCULATE-AND-DISPLAY NB-OF-LINES TIMES.
+003800 PERFORM CALCULATE-AND-DISPLAY LINE-COUNT TIMES.
 003900
+      *Standard page header - written to the report file and echoed to
+      *the screen, so a page break reads the same way whether the
+      *report runs attended or unattended.
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO MULT-RPT-REC.
+           STRING "MULTIPLICATION TABLE REPORT - PAGE "
+                  WS-PAGE-NUMBER DELIMITED BY SIZE
+                  INTO MULT-RPT-REC.
+           WRITE MULT-RPT-REC.
+           DISPLAY MULT-RPT-REC.
+           MOVE SPACES TO MULT-RPT-REC.
+           STRING "TABLE OF " A-NUMBER DELIMITED BY SIZE
+                  INTO MULT-RPT-REC.
+           WRITE MULT-RPT-REC.
+           DISPLAY MULT-RPT-REC.
+           MOVE SPACES TO MULT-RPT-REC.
+           WRITE MULT-RPT-REC.
+           MOVE 0 TO WS-LINES-ON-PAGE.
 004000* LEVEL 3 ROUTINES.
 004100 CALCULATE-AND-DISPLAY.
 004200 ADD 1 TO THE-MULTIPLIER.
 004300 COMPUTE THE-PRODUCT = A-NUMBER * THE-MULTIPLIER.
 004400 DISPLAY
-004500 A-NUMBER " * " THE-MULTIPLIER " = " THE-PRODUCT.
-      * In case we go out of the screen, let's wait every 10 lines that the user confirms to go further.
-       ADD 1 TO SCREEN-LINES.
-       IF SCREEN-LINES = 10
-       DISPLAY "PRESS ENTER TO CONTINUE..."
-       ACCEPT DUMMY-TO-WAIT
-       MOVE 0 TO SCREEN-LINES.
+           A-NUMBER " * " THE-MULTIPLIER " = " THE-PRODUCT.
+           MOVE SPACES TO MULT-RPT-REC.
+           STRING A-NUMBER       DELIMITED BY SIZE
+                  " * "          DELIMITED BY SIZE
+                  THE-MULTIPLIER DELIMITED BY SIZE
+                  " = "          DELIMITED BY SIZE
+                  THE-PRODUCT    DELIMITED BY SIZE
+                  INTO MULT-RPT-REC.
+           WRITE MULT-RPT-REC.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           IF WS-LINES-ON-PAGE = 10
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+           IF WS-RECON-MODE-SWITCH IS EQUAL TO "Y"
+               PERFORM RECONCILE-PRODUCT
+           END-IF.
       *Commented below is the GO TO METHOD
 004600 *> IF THE-MULTIPLIER < 12
 004700 *> GO TO CALCULATE-AND-DISPLAY.
 004800
+
+      *Cross-foots the product just computed against the next record
+      *on the known-answer file and logs a pass or fail line, so the
+      *two sides only need to line up record-for-record.
+       RECONCILE-PRODUCT.
+           IF WS-END-OF-ANS-SWITCH IS EQUAL TO "Y"
+               MOVE "NO ANSWER RECORD - FAIL" TO MULT-RECON-REC
+               ADD 1 TO WS-RECON-FAIL-COUNT
+               WRITE MULT-RECON-REC
+           ELSE
+               MOVE SPACES TO MULT-RECON-REC
+               IF ANS-TABLE-NUMBER IS EQUAL TO A-NUMBER
+                       AND ANS-MULTIPLIER IS EQUAL TO THE-MULTIPLIER
+                       AND ANS-PRODUCT IS EQUAL TO THE-PRODUCT
+                   STRING A-NUMBER      DELIMITED BY SIZE
+                          " * "         DELIMITED BY SIZE
+                          THE-MULTIPLIER DELIMITED BY SIZE
+                          " = "         DELIMITED BY SIZE
+                          THE-PRODUCT   DELIMITED BY SIZE
+                          " - PASS"     DELIMITED BY SIZE
+                          INTO MULT-RECON-REC
+                   ADD 1 TO WS-RECON-PASS-COUNT
+               ELSE
+                   STRING A-NUMBER      DELIMITED BY SIZE
+                          " * "         DELIMITED BY SIZE
+                          THE-MULTIPLIER DELIMITED BY SIZE
+                          " = "         DELIMITED BY SIZE
+                          THE-PRODUCT   DELIMITED BY SIZE
+                          " - FAIL, EXPECTED "
+                                        DELIMITED BY SIZE
+                          ANS-PRODUCT   DELIMITED BY SIZE
+                          INTO MULT-RECON-REC
+                   ADD 1 TO WS-RECON-FAIL-COUNT
+               END-IF
+               WRITE MULT-RECON-REC
+               PERFORM READ-NEXT-ANSWER
+           END-IF.
+
+       READ-NEXT-ANSWER.
+           READ MULT-ANSWER-FILE
+               AT END MOVE "Y" TO WS-END-OF-ANS-SWITCH.
+
+      *Final pass/fail control total for the whole reconciliation run.
+       WRITE-RECON-SUMMARY.
+           MOVE SPACES TO MULT-RECON-REC.
+           STRING "RECONCILIATION TOTALS - PASS: "
+                  WS-RECON-PASS-COUNT DELIMITED BY SIZE
+                  "  FAIL: "           DELIMITED BY SIZE
+                  WS-RECON-FAIL-COUNT DELIMITED BY SIZE
+                  INTO MULT-RECON-REC.
+           WRITE MULT-RECON-REC.
+           DISPLAY MULT-RECON-REC.
+
+       COPY joblogw.
+       COPY errlogw.
+       COPY jobstatw.

@@ -0,0 +1,7 @@
+      *****************************************************************
+      * JOBSTATFD.cpy - FD for the common job-status file, COPYed into
+      * the FILE SECTION of each program that marks itself done and of
+      * HELLO's operator console that reads the file back.
+      *****************************************************************
+       FD  JOB-STATUS-FILE.
+       01  JOB-STATUS-REC PIC X(40).

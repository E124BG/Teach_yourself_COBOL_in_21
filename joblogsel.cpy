@@ -0,0 +1,7 @@
+      *****************************************************************
+      * JOBLOGSEL.cpy - FILE-CONTROL entry for the common run log,
+      * COPYed into each program that writes a job header.
+      *****************************************************************
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.

@@ -0,0 +1,8 @@
+      *****************************************************************
+      * JOBSTATSEL.cpy - FILE-CONTROL entry for the shared job-status
+      * file, COPYed into each batch program that marks itself done and
+      * into HELLO's operator console that reads it back.
+      *****************************************************************
+           SELECT JOB-STATUS-FILE ASSIGN TO "JOBSTAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBSTAT-STATUS.

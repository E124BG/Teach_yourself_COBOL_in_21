@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author: Eliott Bonte
+      * Date: 04/11/2022
+      * Purpose: Single entry point for the toolset. CALLs ADDITION,
+      * MULT-TABLE, YESNO01 and PARAGRAPHS as subprograms so operators
+      * have one program to launch instead of five loose executables.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE PIC X.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM UNTIL WS-MENU-CHOICE IS EQUAL TO "5"
+               PERFORM DISPLAY-MENU
+               PERFORM RUN-MENU-CHOICE
+           END-PERFORM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY "================================================".
+           DISPLAY "                  MAIN MENU".
+           DISPLAY "================================================".
+           DISPLAY "1. ADDITION    - add two numbers".
+           DISPLAY "2. MULT-TABLE  - multiplication table".
+           DISPLAY "3. YESNO01     - yes/no prompt".
+           DISPLAY "4. PARAGRAPHS  - employee name lookup".
+           DISPLAY "5. EXIT".
+           DISPLAY "Enter your choice (1-5): ".
+           ACCEPT WS-MENU-CHOICE.
+
+      *CANCEL after each CALL so the subprogram is reloaded fresh next
+      *time it is chosen - without it, its WORKING-STORAGE (switches,
+      *counters, accumulators) stays resident across menu selections
+      *and a second run in the same session would pick up where the
+      *first one's left off instead of starting clean.
+       RUN-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   CALL "ADDITION"
+                   CANCEL "ADDITION"
+               WHEN "2"
+                   CALL "MULT-TABLE"
+                   CANCEL "MULT-TABLE"
+               WHEN "3"
+                   CALL "YESNO01"
+                   CANCEL "YESNO01"
+               WHEN "4"
+                   CALL "PARAGRAPHS"
+                   CANCEL "PARAGRAPHS"
+               WHEN "5"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice - enter 1 to 5."
+           END-EVALUATE.

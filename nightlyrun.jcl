@@ -0,0 +1,63 @@
+//*****************************************************************
+//* Nightly batch stream for the ADDITION / MULT-TABLE toolset.
+//* Runs ADDITION then MULT-TABLE back-to-back with their
+//* transaction/request and result/report files allocated, so
+//* operations can schedule the run through the scheduler instead
+//* of someone launching each program from a terminal by hand.
+//*
+//* ADDITION and MULT-TABLE both SELECT their files with a quoted
+//* literal ASSIGN TO "xxx.DAT" clause rather than a DDNAME, so a
+//* DD statement only actually reaches the program if it allocates
+//* that same literal name as a USS path (DD PATH=) - a cataloged
+//* DSN under a DDNAME the program never references would just be
+//* ignored and the program would fall through to whatever
+//* "xxx.DAT" happens to exist in the step's working directory.
+//* MULTSTEP runs PGM=MULTTAB, not PGM=MULT-TABLE - a PDS member/load
+//* module name is 1-8 alphanumeric characters with no hyphens, so
+//* "MULT-TABLE" could never be cataloged as a load library member
+//* and this step could not run as written. MULTTAB is the load
+//* library alias this toolset's load module is linked under; the
+//* COBOL source's PROGRAM-ID stays MULT-TABLE, and mainmenu.cbl's
+//* CALL "MULT-TABLE" is unaffected since dynamic CALL resolves by
+//* PROGRAM-ID, not by the load library member name.
+//*****************************************************************
+//NIGHTRUN PROC
+//ADDSTEP  EXEC PGM=ADDITION
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ADDTRANS DD  PATH='ADDTRANS.DAT',
+//             PATHOPTS=(ORDONLY)
+//ADDRSLT  DD  PATH='ADDRSLT.DAT',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//ADDCTL   DD  PATH='ADDCTL.DAT',
+//             PATHOPTS=(ORDWR,OCREAT),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//RUNLOG   DD  PATH='RUNLOG.DAT',
+//             PATHOPTS=(OWRONLY,OCREAT,OAPPEND),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SYSOUT   DD  SYSOUT=*
+//*
+//MULTSTEP EXEC PGM=MULTTAB
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MULTREQ  DD  PATH='MULTREQ.DAT',
+//             PATHOPTS=(ORDONLY)
+//MULTRPT  DD  PATH='MULTRPT.DAT',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//RUNLOG   DD  PATH='RUNLOG.DAT',
+//             PATHOPTS=(OWRONLY,OCREAT,OAPPEND),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SYSOUT   DD  SYSOUT=*
+//         PEND
+//*****************************************************************
+//* Scheduler entry point - submit this job, or let the scheduler
+//* submit it, to run the PROC above as the nightly batch window.
+//*****************************************************************
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//RUN      EXEC NIGHTRUN

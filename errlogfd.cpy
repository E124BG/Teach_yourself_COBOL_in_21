@@ -0,0 +1,6 @@
+      *****************************************************************
+      * ERRLOGFD.cpy - FD for the common error log, COPYed into the
+      * FILE SECTION of each program that writes an error record.
+      *****************************************************************
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-REC PIC X(80).

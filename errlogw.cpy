@@ -0,0 +1,26 @@
+      *****************************************************************
+      * ERRLOGW.cpy - appends one ERROR-LOG-FIELDS line to the common
+      * error log. Set ERR-PROGRAM-NAME, ERR-OPERATOR-ID and
+      * ERR-MESSAGE, then PERFORM WRITE-ERROR-LOG. COPYed into the
+      * PROCEDURE DIVISION of each program.
+      *****************************************************************
+       WRITE-ERROR-LOG.
+           ACCEPT ERR-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERR-TIME FROM TIME.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERRLOG-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           MOVE SPACES TO ERROR-LOG-REC.
+           STRING ERR-PROGRAM-NAME DELIMITED BY SPACE
+                  " "              DELIMITED BY SIZE
+                  ERR-DATE         DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  ERR-TIME         DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  ERR-OPERATOR-ID  DELIMITED BY SPACE
+                  " "              DELIMITED BY SIZE
+                  ERR-MESSAGE      DELIMITED BY SIZE
+                  INTO ERROR-LOG-REC.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.

@@ -0,0 +1,6 @@
+      *****************************************************************
+      * JOBLOGFD.cpy - FD for the common run log, COPYed into the FILE
+      * SECTION of each program that writes a job header.
+      *****************************************************************
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC PIC X(40).

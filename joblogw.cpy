@@ -0,0 +1,24 @@
+      *****************************************************************
+      * JOBLOGW.cpy - appends one JOB-HEADER-REC line to the common run
+      * log. Set JH-PROGRAM-NAME and JH-OPERATOR-ID, then
+      * PERFORM WRITE-JOB-HEADER-LOG before doing the program's own
+      * work. COPYed into the PROCEDURE DIVISION of each program.
+      *****************************************************************
+       WRITE-JOB-HEADER-LOG.
+           ACCEPT JH-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT JH-RUN-TIME FROM TIME.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-RUNLOG-STATUS IS EQUAL TO "05" OR "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE SPACES TO RUN-LOG-REC.
+           STRING JH-PROGRAM-NAME DELIMITED BY SPACE
+                  " "             DELIMITED BY SIZE
+                  JH-RUN-DATE     DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  JH-RUN-TIME     DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  JH-OPERATOR-ID  DELIMITED BY SPACE
+                  INTO RUN-LOG-REC.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.

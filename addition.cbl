@@ -2,32 +2,303 @@
       * Author: Eliott Bonte
       * Date: 04/11/2022
       * Purpose: A program that asks for 2 numbers (2 digits) and adds them.
+      * If a batch transaction file (ADDTRANS.DAT) is present, the numbers
+      * are read from that file instead of being keyed in one at a time,
+      * and a RESULT line is written for each pair to ADDRSLT.DAT.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDITION.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-TRANS-FILE ASSIGN TO "ADDTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT ADD-RESULT-FILE ASSIGN TO "ADDRSLT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT ADD-CONTROL-FILE ASSIGN TO "ADDCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT ADD-RECEIPT-FILE ASSIGN TO "ADDRCPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY joblogsel.
+           COPY errlogsel.
+           COPY jobstatsel.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-TRANS-FILE.
+       01  ADD-TRANS-REC.
+           05  TRAN-FIRST-NUMBER  PICTURE IS S9(5)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  TRAN-SECOND-NUMBER PICTURE IS S9(5)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+      *Wide enough for the longest line PROCESS-ONE-TRANSACTION builds -
+      *both signed/decimal numbers plus the overflow message - so the
+      *error text never gets silently truncated off the end.
+       FD  ADD-RESULT-FILE.
+       01  ADD-RESULT-REC PICTURE IS X(60).
+
+      *Daily control totals, keyed by date, so the number of additions
+      *performed and the sum of all RESULTs can be balanced against
+      *what operations expected a whole day's runs to produce.
+       FD  ADD-CONTROL-FILE.
+       01  ADD-CONTROL-REC.
+           05  CTL-RUN-DATE     PICTURE IS 9(8).
+           05  CTL-TRANS-COUNT  PICTURE IS 9(7).
+           05  CTL-TOTAL-SUM    PICTURE IS S9(9)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+      *Printed receipt for a single interactive addition, something
+      *that can actually be filed or handed to an auditor instead of
+      *a line that scrolls off the screen.
+       FD  ADD-RECEIPT-FILE.
+       01  ADD-RECEIPT-REC PICTURE IS X(60).
+
+       COPY joblogfd.
+       COPY errlogfd.
+       COPY jobstatfd.
 
        WORKING-STORAGE SECTION.
       *variables have level number, name and PICTURE.
-       01  FIRST-NUMBER PICTURE IS 99.
-       01  SECOND-NUMBER PICTURE IS 99.
-       01  RESULT PICTURE IS 999.
+      *widened from PIC 99 so real quantities (e.g. shipment totals)
+      *don't have to be split into fake two-digit chunks.
+      *signed and decimal so debits can be netted against credits
+      *instead of only ever adding two non-negative whole numbers.
+       01  FIRST-NUMBER PICTURE IS S9(5)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01  SECOND-NUMBER PICTURE IS S9(5)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+      *Kept narrower than FIRST-NUMBER + SECOND-NUMBER's combined range
+      *so a sum that actually overflows RESULT's PICTURE can still
+      *occur and trips the ON SIZE ERROR traps below instead of being
+      *a check that can never fire.
+       01  RESULT PICTURE IS S9(5)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+
+      *V is an implied decimal point - it has no stored character, so
+      *DISPLAYing or STRINGing FIRST-NUMBER/SECOND-NUMBER/RESULT/
+      *CTL-TOTAL-SUM directly shows a raw run of digits with no "."
+      *anywhere. These numeric-edited fields get a MOVE before every
+      *DISPLAY/STRING of one of those amounts so operators and the
+      *req017 receipt see an actual decimal point and sign.
+       01  WS-FIRST-NUMBER-ED PICTURE IS -(5)9.99.
+       01  WS-SECOND-NUMBER-ED PICTURE IS -(5)9.99.
+       01  WS-RESULT-ED PICTURE IS -(5)9.99.
+       01  WS-CTL-TOTAL-SUM-ED PICTURE IS -(9)9.99.
+
+      *GnuCOBOL's ACCEPT into a full-width signed SIGN LEADING SEPARATE
+      *numeric item (e.g. ACCEPT FIRST-NUMBER) drops the rightmost
+      *digit at full precision - "-99999.99" comes back as "-99999.90"
+      *- which let two boundary values silently sum to an in-range
+      *result and skip the req002 overflow trap entirely. ACCEPT into
+      *these PIC X staging fields instead and derive the numeric value
+      *with FUNCTION NUMVAL, which parses the typed sign/digits/decimal
+      *point correctly and still raises ON SIZE ERROR on the COMPUTE if
+      *the typed value doesn't fit.
+       01  WS-FIRST-NUMBER-IN PICTURE IS X(9).
+       01  WS-SECOND-NUMBER-IN PICTURE IS X(9).
+
+       01  WS-TRANS-STATUS PICTURE IS XX.
+       01  WS-RESULT-STATUS PICTURE IS XX.
+       01  WS-BATCH-MODE-SWITCH PICTURE IS X VALUE "N".
+       01  WS-END-OF-TRANS-SWITCH PICTURE IS X VALUE "N".
+
+       01  WS-CONTROL-STATUS PICTURE IS XX.
+       01  WS-TODAY-DATE PICTURE IS 9(8).
+       01  WS-RUN-TRANS-COUNT PICTURE IS 9(7) VALUE 0.
+       01  WS-RUN-TOTAL-SUM PICTURE IS S9(9)V99
+           SIGN IS LEADING SEPARATE CHARACTER VALUE 0.
+
+       COPY jobhdr.
+       COPY errhdr.
+       COPY jobstathdr.
+
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
+           MOVE "ADDITION" TO JH-PROGRAM-NAME.
+           MOVE "BATCH" TO JH-OPERATOR-ID.
+           PERFORM WRITE-JOB-HEADER-LOG.
+      * If a batch transaction file is present we run unattended;
+      * otherwise we fall back to the original one-pair-at-a-time prompt.
+           OPEN INPUT ADD-TRANS-FILE.
+           IF WS-TRANS-STATUS IS EQUAL TO "00"
+               MOVE "Y" TO WS-BATCH-MODE-SWITCH
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE.
 
-       DISPLAY "Enter the first number (0-99)"
-       ACCEPT FIRST-NUMBER.
+       PROGRAM-DONE.
+           PERFORM UPDATE-CONTROL-TOTALS.
+           IF WS-BATCH-MODE-SWITCH IS NOT EQUAL TO "Y"
+                   AND WS-RUN-TRANS-COUNT IS GREATER THAN 0
+               PERFORM WRITE-RECEIPT
+           END-IF.
+      *Marks this run complete on the shared job-status file, so
+      *HELLO's operator console stops showing ADDITION as outstanding.
+           MOVE "ADDITION" TO JS-PROGRAM-NAME.
+           PERFORM WRITE-JOB-STATUS.
+      *GOBACK acts as STOP RUN when ADDITION is run standalone, and
+      *returns control to MAINMENU when ADDITION is CALLed from it.
+           GOBACK.
 
-       DISPLAY "Enter the second number (0-99)"
-       ACCEPT SECOND-NUMBER.
+       RUN-INTERACTIVE-MODE.
+           DISPLAY "Enter the first number (e.g. -01234.50)"
+           ACCEPT WS-FIRST-NUMBER-IN.
+           COMPUTE FIRST-NUMBER = FUNCTION NUMVAL(WS-FIRST-NUMBER-IN).
 
-       COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER.
+           DISPLAY "Enter the second number (e.g. -01234.50)"
+           ACCEPT WS-SECOND-NUMBER-IN.
+           COMPUTE SECOND-NUMBER = FUNCTION NUMVAL(WS-SECOND-NUMBER-IN).
 
-       DISPLAY "The result is:".
-       DISPLAY RESULT.
+           COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER
+               ON SIZE ERROR
+                   DISPLAY "*** ERROR - RESULT OVERFLOW ***"
+                   MOVE "ADDITION" TO ERR-PROGRAM-NAME
+                   MOVE JH-OPERATOR-ID TO ERR-OPERATOR-ID
+                   MOVE "RESULT OVERFLOW" TO ERR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+               NOT ON SIZE ERROR
+                   DISPLAY "The result is:"
+                   MOVE FIRST-NUMBER TO WS-FIRST-NUMBER-ED
+                   MOVE SECOND-NUMBER TO WS-SECOND-NUMBER-ED
+                   MOVE RESULT TO WS-RESULT-ED
+                   DISPLAY WS-RESULT-ED
+                   ADD 1 TO WS-RUN-TRANS-COUNT
+                   ADD RESULT TO WS-RUN-TOTAL-SUM
+           END-COMPUTE.
 
+       RUN-BATCH-MODE.
+           OPEN OUTPUT ADD-RESULT-FILE.
+           PERFORM READ-NEXT-TRANSACTION.
+           PERFORM UNTIL WS-END-OF-TRANS-SWITCH IS EQUAL TO "Y"
+               PERFORM PROCESS-ONE-TRANSACTION
+               PERFORM READ-NEXT-TRANSACTION
+           END-PERFORM.
+           CLOSE ADD-TRANS-FILE.
+           CLOSE ADD-RESULT-FILE.
 
-       PROGRAM-DONE.
-       STOP RUN.
+       READ-NEXT-TRANSACTION.
+           READ ADD-TRANS-FILE
+               AT END MOVE "Y" TO WS-END-OF-TRANS-SWITCH.
+
+       PROCESS-ONE-TRANSACTION.
+           MOVE TRAN-FIRST-NUMBER TO FIRST-NUMBER.
+           MOVE TRAN-SECOND-NUMBER TO SECOND-NUMBER.
+           MOVE FIRST-NUMBER TO WS-FIRST-NUMBER-ED.
+           MOVE SECOND-NUMBER TO WS-SECOND-NUMBER-ED.
+           MOVE SPACES TO ADD-RESULT-REC.
+           COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER
+               ON SIZE ERROR
+                   STRING WS-FIRST-NUMBER-ED  DELIMITED BY SIZE
+                          " + "               DELIMITED BY SIZE
+                          WS-SECOND-NUMBER-ED DELIMITED BY SIZE
+                          " *** ERROR - RESULT OVERFLOW ***"
+                                              DELIMITED BY SIZE
+                          INTO ADD-RESULT-REC
+                   MOVE "ADDITION" TO ERR-PROGRAM-NAME
+                   MOVE JH-OPERATOR-ID TO ERR-OPERATOR-ID
+                   MOVE "RESULT OVERFLOW" TO ERR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+               NOT ON SIZE ERROR
+                   MOVE RESULT TO WS-RESULT-ED
+                   STRING WS-FIRST-NUMBER-ED  DELIMITED BY SIZE
+                          " + "               DELIMITED BY SIZE
+                          WS-SECOND-NUMBER-ED DELIMITED BY SIZE
+                          " = "               DELIMITED BY SIZE
+                          WS-RESULT-ED        DELIMITED BY SIZE
+                          INTO ADD-RESULT-REC
+                   ADD 1 TO WS-RUN-TRANS-COUNT
+                   ADD RESULT TO WS-RUN-TOTAL-SUM
+           END-COMPUTE.
+           WRITE ADD-RESULT-REC.
+
+      *Folds this run's additions into the day's running control totals
+      *(reset automatically when the control file's date has rolled
+      *over) and prints the updated totals as an end-of-day summary.
+       UPDATE-CONTROL-TOTALS.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT ADD-CONTROL-FILE.
+           IF WS-CONTROL-STATUS IS EQUAL TO "00"
+               READ ADD-CONTROL-FILE
+                   AT END MOVE "10" TO WS-CONTROL-STATUS
+               END-READ
+               CLOSE ADD-CONTROL-FILE
+           END-IF.
+           IF WS-CONTROL-STATUS IS NOT EQUAL TO "00"
+                   OR CTL-RUN-DATE IS NOT EQUAL TO WS-TODAY-DATE
+               MOVE WS-TODAY-DATE TO CTL-RUN-DATE
+               MOVE 0 TO CTL-TRANS-COUNT
+               MOVE 0 TO CTL-TOTAL-SUM
+           END-IF.
+           ADD WS-RUN-TRANS-COUNT TO CTL-TRANS-COUNT.
+           ADD WS-RUN-TOTAL-SUM TO CTL-TOTAL-SUM
+               ON SIZE ERROR
+                   DISPLAY "*** ERROR - CONTROL TOTAL OVERFLOW ***"
+                   MOVE "ADDITION" TO ERR-PROGRAM-NAME
+                   MOVE JH-OPERATOR-ID TO ERR-OPERATOR-ID
+                   MOVE "CONTROL TOTAL OVERFLOW" TO ERR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+           END-ADD.
+           MOVE CTL-TOTAL-SUM TO WS-CTL-TOTAL-SUM-ED.
+           OPEN OUTPUT ADD-CONTROL-FILE.
+           WRITE ADD-CONTROL-REC.
+           CLOSE ADD-CONTROL-FILE.
+           PERFORM DISPLAY-CONTROL-TOTALS.
+
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY "*** END OF DAY CONTROL TOTALS ***".
+           DISPLAY "RUN DATE        : " CTL-RUN-DATE.
+           DISPLAY "ADDITIONS TODAY : " CTL-TRANS-COUNT.
+           DISPLAY "SUM OF RESULTS  : " WS-CTL-TOTAL-SUM-ED.
+
+      *One-shot receipt for the interactive run's addition: company
+      *and job header, both inputs and the result, and a control-total
+      *trailer tying it back to the day's running totals.
+       WRITE-RECEIPT.
+           OPEN OUTPUT ADD-RECEIPT-FILE.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           STRING "ACME SHIPPING CO - ADDITION RESULT RECEIPT"
+                  DELIMITED BY SIZE INTO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           STRING "RUN DATE: " JH-RUN-DATE DELIMITED BY SIZE
+                  " RUN TIME: " JH-RUN-TIME DELIMITED BY SIZE
+                  INTO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           STRING "FIRST NUMBER  : " WS-FIRST-NUMBER-ED
+                  DELIMITED BY SIZE
+                  INTO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           STRING "SECOND NUMBER : " WS-SECOND-NUMBER-ED
+                  DELIMITED BY SIZE
+                  INTO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           STRING "RESULT        : " WS-RESULT-ED DELIMITED BY SIZE
+                  INTO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           STRING "CONTROL TOTAL - ADDITIONS TODAY: "
+                  CTL-TRANS-COUNT DELIMITED BY SIZE
+                  INTO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           MOVE SPACES TO ADD-RECEIPT-REC.
+           STRING "CONTROL TOTAL - SUM OF RESULTS : "
+                  WS-CTL-TOTAL-SUM-ED DELIMITED BY SIZE
+                  INTO ADD-RECEIPT-REC.
+           WRITE ADD-RECEIPT-REC.
+           CLOSE ADD-RECEIPT-FILE.
+
+       COPY joblogw.
+       COPY errlogw.
+       COPY jobstatw.

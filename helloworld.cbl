@@ -1,18 +1,179 @@
       ******************************************************************
       * Author: Eliott Bonte
       * Date: 01/11
+      * Purpose: Sign-on banner for the daily batch window. Reads the
+      * day's control record (run date, shift, operator ID) if one has
+      * been dropped by the scheduler and displays it as an operations
+      * banner; otherwise falls back to prompting for the same values.
         IDENTIFICATION DIVISION.
         *> identify basic info about program
         PROGRAM-ID. HELLO.
         ENVIRONMENT DIVISION.
         *> this section is used to define physical environment of files used
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CONTROL-FILE ASSIGN TO "DAILYCTL.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CONTROL-STATUS.
+            COPY joblogsel.
+            COPY errlogsel.
+            COPY jobstatsel.
+
         DATA DIVISION.
         *> contains any data that program operates on
+        FILE SECTION.
+        FD  CONTROL-FILE.
+        01  CONTROL-REC.
+            05  CTL-RUN-DATE    PIC 9(8).
+            05  CTL-SHIFT       PIC X(1).
+            05  CTL-OPERATOR-ID PIC X(8).
+
+        COPY joblogfd.
+        COPY errlogfd.
+        COPY jobstatfd.
+
+        WORKING-STORAGE SECTION.
+        01  WS-CONTROL-STATUS PIC XX.
+        01  WS-CONTROL-REC-FOUND PIC X VALUE "N".
+
+      *Tracks which of the day's batch jobs JOBSTAT.DAT already shows
+      *as complete, so the console only has to name what is still
+      *outstanding.
+        01  WS-END-OF-JOBSTAT-SWITCH PIC X VALUE "N".
+        01  WS-JS-NAME PIC X(12).
+        01  WS-JS-DATE PIC 9(8).
+        01  WS-ADDITION-DONE-SWITCH   PIC X VALUE "N".
+        01  WS-MULTTABLE-DONE-SWITCH  PIC X VALUE "N".
+        01  WS-YESNO01-DONE-SWITCH    PIC X VALUE "N".
+        01  WS-PARAGRAPHS-DONE-SWITCH PIC X VALUE "N".
+
+        COPY jobhdr.
+        COPY errhdr.
+        COPY jobstathdr.
+
         PROCEDURE DIVISION.
         *> the main logic of the program
 
         PROGRAM-BEGIN.
-           DISPLAY "Hello world".
+           PERFORM GET-CONTROL-RECORD.
+           MOVE "HELLO" TO JH-PROGRAM-NAME.
+           MOVE CTL-OPERATOR-ID TO JH-OPERATOR-ID.
+           PERFORM WRITE-JOB-HEADER-LOG.
+           PERFORM DISPLAY-SIGNON-BANNER.
+           PERFORM CHECK-BATCH-JOB-STATUS.
+           PERFORM DISPLAY-OUTSTANDING-JOBS.
 
         PROGRAM-DONE.
            STOP RUN.
+
+        GET-CONTROL-RECORD.
+      *> If the scheduler dropped today's control record, read it;
+      *> otherwise prompt so the banner still has something to show.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS IS EQUAL TO "00"
+               READ CONTROL-FILE
+                   AT END MOVE "10" TO WS-CONTROL-STATUS
+               END-READ
+      *> CLOSE also updates WS-CONTROL-STATUS, so the AT END result
+      *> above has to be captured before the CLOSE overwrites it back
+      *> to "00".
+               IF WS-CONTROL-STATUS IS EQUAL TO "00"
+                   MOVE "Y" TO WS-CONTROL-REC-FOUND
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF.
+           IF WS-CONTROL-REC-FOUND IS NOT EQUAL TO "Y"
+               ACCEPT CTL-RUN-DATE FROM DATE YYYYMMDD
+               DISPLAY "Enter operator ID: "
+               ACCEPT CTL-OPERATOR-ID
+               DISPLAY "Enter shift (1, 2 or 3): "
+               ACCEPT CTL-SHIFT
+               IF CTL-SHIFT IS NOT EQUAL TO "1" AND NOT EQUAL TO "2"
+                       AND NOT EQUAL TO "3"
+                   DISPLAY "Invalid shift - defaulting to shift 1."
+                   MOVE "HELLO" TO ERR-PROGRAM-NAME
+                   MOVE CTL-OPERATOR-ID TO ERR-OPERATOR-ID
+                   MOVE "INVALID SHIFT ENTRY" TO ERR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   MOVE "1" TO CTL-SHIFT
+               END-IF
+           END-IF.
+
+        DISPLAY-SIGNON-BANNER.
+           DISPLAY "================================================".
+           DISPLAY "          DAILY BATCH WINDOW - SIGN ON".
+           DISPLAY "================================================".
+           DISPLAY "RUN DATE : " CTL-RUN-DATE.
+           DISPLAY "SHIFT    : " CTL-SHIFT.
+           DISPLAY "OPERATOR : " CTL-OPERATOR-ID.
+           DISPLAY "================================================".
+
+      *Reads the shared job-status file (JOBSTAT.DAT) that ADDITION,
+      *MULT-TABLE, YESNO01 and PARAGRAPHS each append to when they
+      *finish, and marks off whichever of today's runs are already
+      *done so DISPLAY-OUTSTANDING-JOBS only has to name what is left.
+        CHECK-BATCH-JOB-STATUS.
+           OPEN INPUT JOB-STATUS-FILE.
+           IF WS-JOBSTAT-STATUS IS EQUAL TO "00"
+               PERFORM READ-NEXT-JOB-STATUS
+               PERFORM UNTIL WS-END-OF-JOBSTAT-SWITCH IS EQUAL TO "Y"
+                   PERFORM MARK-JOB-COMPLETE
+                   PERFORM READ-NEXT-JOB-STATUS
+               END-PERFORM
+               CLOSE JOB-STATUS-FILE
+           END-IF.
+
+        READ-NEXT-JOB-STATUS.
+           READ JOB-STATUS-FILE
+               AT END MOVE "Y" TO WS-END-OF-JOBSTAT-SWITCH.
+
+      *Pulls the program name and run date back out of the line
+      *JOBSTATW.cpy wrote, the same DELIMITED BY SPACE layout
+      *JOBLOGW.cpy uses for RUNLOG.DAT, and flags that job done if it
+      *ran for the day shown on today's sign-on banner.
+        MARK-JOB-COMPLETE.
+           UNSTRING JOB-STATUS-REC DELIMITED BY SPACE
+               INTO WS-JS-NAME WS-JS-DATE.
+           IF WS-JS-DATE IS EQUAL TO CTL-RUN-DATE
+               EVALUATE WS-JS-NAME
+                   WHEN "ADDITION"
+                       MOVE "Y" TO WS-ADDITION-DONE-SWITCH
+                   WHEN "MULT-TABLE"
+                       MOVE "Y" TO WS-MULTTABLE-DONE-SWITCH
+                   WHEN "YESNO01"
+                       MOVE "Y" TO WS-YESNO01-DONE-SWITCH
+                   WHEN "PARAGRAPHS"
+                       MOVE "Y" TO WS-PARAGRAPHS-DONE-SWITCH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      *First thing an operator sees at sign-on: actual status of the
+      *day's batch jobs instead of just a static greeting.
+        DISPLAY-OUTSTANDING-JOBS.
+           DISPLAY "================================================".
+           DISPLAY "          OUTSTANDING BATCH JOBS".
+           DISPLAY "================================================".
+           IF WS-ADDITION-DONE-SWITCH IS NOT EQUAL TO "Y"
+               DISPLAY "  - ADDITION   : NOT YET RUN"
+           END-IF.
+           IF WS-MULTTABLE-DONE-SWITCH IS NOT EQUAL TO "Y"
+               DISPLAY "  - MULT-TABLE : NOT YET RUN"
+           END-IF.
+           IF WS-YESNO01-DONE-SWITCH IS NOT EQUAL TO "Y"
+               DISPLAY "  - YESNO01    : NOT YET RUN"
+           END-IF.
+           IF WS-PARAGRAPHS-DONE-SWITCH IS NOT EQUAL TO "Y"
+               DISPLAY "  - PARAGRAPHS : NOT YET RUN"
+           END-IF.
+           IF WS-ADDITION-DONE-SWITCH IS EQUAL TO "Y"
+                   AND WS-MULTTABLE-DONE-SWITCH IS EQUAL TO "Y"
+                   AND WS-YESNO01-DONE-SWITCH IS EQUAL TO "Y"
+                   AND WS-PARAGRAPHS-DONE-SWITCH IS EQUAL TO "Y"
+               DISPLAY "  ALL BATCH JOBS COMPLETE FOR TODAY."
+           END-IF.
+           DISPLAY "================================================".
+
+        COPY joblogw.
+        COPY errlogw.
